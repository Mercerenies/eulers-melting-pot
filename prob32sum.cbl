@@ -0,0 +1,118 @@
+000100*----------------------------------------------------------------
+000110*PROB32SUM.CBL
+000120*
+000130*EULER PROJECT PROBLEM 32 - PANDIGITAL PRODUCTS, ROLL-UP STEP.
+000140*
+000150*READS THE PARTIAL-RESULT RECORDS (SEE COPYBOOK PARTREC) LEFT ON
+000160*PARTFILE BY EACH SUB-RANGE STEP OF A SPLIT-RANGE PROBLEM32 JOB
+000170*(SEE CC-BASE/CC-SCAN-LIMIT IN CTLCARD) AND ROLLS THEM UP INTO ONE
+000180*FINAL CONTROL-TOTAL REPORT, AS IF A SINGLE STEP HAD SCANNED THE
+000190*WHOLE RANGE.  PARTFILE MAY BE A CONCATENATION OF SEVERAL STEPS 
+000200*OUTPUT DATASETS.
+000210*----------------------------------------------------------------
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID.     PROB32SUM.
+000240 AUTHOR.         J H KELLERMAN.
+000250 INSTALLATION.   EULER BATCH SYSTEMS.
+000260 DATE-WRITTEN.   08/09/2026.
+000270 DATE-COMPILED.  08/09/2026.
+000280*
+000290*MODIFICATION HISTORY
+000300*DATE       INIT  DESCRIPTION
+000310*---------- ----  -----------------------------------------------
+000320*2026-08-09 JHK   ORIGINAL - ROLLS UP THE PARTIAL RESULTS FROM A
+000330*                 SPLIT-RANGE PROBLEM32 JOB INTO ONE FINAL REPORT.
+
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT PARTIAL-FILE ASSIGN TO PARTFILE
+000380         ORGANIZATION IS SEQUENTIAL.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  PARTIAL-FILE
+000420     RECORDING MODE IS F
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY PARTREC.
+
+000450 WORKING-STORAGE SECTION.
+000460*ROLL-UP WORK AREAS
+000470 01  StepCount PIC 9(05) VALUE 0.
+000480 01  GrandBase PIC 9(05) VALUE 0.
+000490 01  GrandLimit PIC 9(05) VALUE 0.
+000500 01  GrandRecordsRead PIC 9(07) VALUE 0.
+000510 01  GrandHitsFound PIC 9(07) VALUE 0.
+000520 01  GrandAccum PIC 9(07) VALUE 0.
+000530 01  MoreParts PIC 9 VALUE 1.
+000540     88  NoMoreParts VALUE 0.
+
+000550 PROCEDURE DIVISION.
+000560*----------------------------------------------------------------
+000570*0000-MAINLINE - OVERALL JOB FLOW.
+000580*----------------------------------------------------------------
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000610     PERFORM 2000-SUM-PARTIALS THRU 2000-EXIT
+000620         UNTIL NoMoreParts.
+000630     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000640     GO TO 9999-EXIT.
+
+000650*----------------------------------------------------------------
+000660*1000-INITIALIZE - OPEN THE PARTIAL-RESULT FILE AND PRIME THE
+000670*READ, MATCHING THE PRIMING-READ STYLE USED ELSEWHERE.
+000680*----------------------------------------------------------------
+000690 1000-INITIALIZE.
+000700     OPEN INPUT PARTIAL-FILE.
+000710     READ PARTIAL-FILE
+000720         AT END
+000730             MOVE 0 TO MoreParts
+000740     END-READ.
+000750     IF NoMoreParts
+000760         DISPLAY 'PROB32SUM - NO PARTIAL-RESULT RECORDS ON '
+000770             'PARTFILE'
+000780         MOVE 16 TO RETURN-CODE
+000790     END-IF.
+000800 1000-EXIT.
+000810     EXIT.
+
+000820*----------------------------------------------------------------
+000830*2000-SUM-PARTIALS - FOLD ONE STEPS PARTIAL RESULT INTO THE
+000840*GRAND TOTALS AND READ THE NEXT ONE.
+000850*----------------------------------------------------------------
+000860 2000-SUM-PARTIALS.
+000870     ADD 1 TO StepCount.
+000880     IF GrandBase = 0 OR PART-BASE < GrandBase
+000890         MOVE PART-BASE TO GrandBase
+000900     END-IF.
+000910     IF PART-LIMIT > GrandLimit
+000920         MOVE PART-LIMIT TO GrandLimit
+000930     END-IF.
+000940     ADD PART-RECORDS-READ TO GrandRecordsRead.
+000950     ADD PART-HITS-FOUND TO GrandHitsFound.
+000960     ADD PART-ACCUM TO GrandAccum.
+000970     READ PARTIAL-FILE
+000980         AT END
+000990             MOVE 0 TO MoreParts
+001000     END-READ.
+001010 2000-EXIT.
+001020     EXIT.
+
+001030*----------------------------------------------------------------
+001040*9000-TERMINATE - REPORT THE ROLLED-UP RESULT AND CLOSE UP,
+001050*MATCHING PROBLEM32S OWN CONTROL-TOTAL REPORT FORMAT.
+001060*----------------------------------------------------------------
+001070 9000-TERMINATE.
+001080     DISPLAY 'PROB32SUM CONTROL TOTALS'.
+001090     DISPLAY '-------------------------'.
+001100     DISPLAY 'STEPS ROLLED UP . ' StepCount.
+001110     DISPLAY 'RANGE SCANNED ... ' GrandBase ' THRU ' GrandLimit.
+001120     DISPLAY 'RECORDS READ .... ' GrandRecordsRead.
+001130     DISPLAY 'HITS FOUND ...... ' GrandHitsFound.
+001140     DISPLAY 'ACCUM TOTAL ..... ' GrandAccum.
+001150     CLOSE PARTIAL-FILE.
+001160 9000-EXIT.
+001170     EXIT.
+
+001180 9999-EXIT.
+001190     STOP RUN.
