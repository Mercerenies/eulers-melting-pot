@@ -1,60 +1,711 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID.	 Problem32.
-
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01	Accum PIC 99999.
-	01	Counter PIC 99999.
-	01	Upper PIC 99999.
-	01	Candidate PIC 99999.
-	01	Candidate0 PIC 99999.
-	01	Str0 PIC X(6).
-	01	Str1 PIC X(6).
-	01	Str2 PIC X(6).
-	01	StrC PIC X(20).
-	01	Temp PIC 9.
-	01	TempS PIC X(1).
-	01	Tally PIC 99.
-	01	Okay PIC 9.
-
-	PROCEDURE DIVISION.
-		COMPUTE Accum = 0.
-		PERFORM VARYING Counter FROM 1 BY 1 UNTIL 9999 < Counter
-			COMPUTE Upper = Counter / 2
-			PERFORM VARYING Candidate FROM 1 BY 1
-				UNTIL Candidate > Upper
-				IF FUNCTION Mod(Counter, Candidate) = 0
-					MOVE Counter TO Candidate0
-					DIVIDE Candidate INTO Candidate0
-					MOVE Candidate TO Str0
-					MOVE Candidate0 TO Str1
-					MOVE Counter TO Str2
-					STRING
-						Str0 DELIMITED BY SIZE
-						Str1 DELIMITED BY SIZE
-						Str2 DELIMITED BY SIZE
-						INTO StrC
-					MOVE 1 TO Okay
-					PERFORM VARYING Temp FROM 1 BY 1 UNTIL 8 < Temp
-						MOVE Temp TO TempS
-						MOVE 0 TO Tally
-						INSPECT StrC TALLYING Tally FOR ALL TempS
-						IF Tally NOT = 1
-						   MOVE 0 TO Okay
-						END-IF
-					END-PERFORM
-					MOVE Temp TO TempS
-					MOVE 0 TO Tally
-					INSPECT StrC TALLYING Tally FOR ALL TempS
-					IF Tally NOT = 1
-					   MOVE 0 TO Okay
-					END-IF
-					IF Okay = 1
-						ADD Counter TO Accum
-						EXIT PERFORM
-					END-IF
-				END-IF
-			END-PERFORM
-		END-PERFORM.
-		DISPLAY Accum.
-		STOP RUN.
+000100*----------------------------------------------------------------
+000110*PROBLEM32.CBL
+000120*
+000130*EULER PROJECT PROBLEM 32 - PANDIGITAL PRODUCTS.
+000140*
+000150*SCANS THE RANGE OF COUNTER VALUES BOUNDED BY THE CONTROL CARD
+000160*(SEE COPYBOOK CTLCARD) LOOKING FOR MULTIPLICAND / MULTIPLIER /
+000170*PRODUCT TRIPLES WHOSE CONCATENATED DIGITS FORM A 1-9 PANDIGITAL
+000180*IDENTITY, AND ACCUMULATES THE DISTINCT PRODUCTS FOUND.  A DETAIL
+000190*RECORD IS ALSO WRITTEN FOR EVERY QUALIFYING IDENTITY (SEE
+000200*COPYBOOK DTLREC) SO THE RUN CAN BE RECONCILED LINE BY LINE.
+000210*----------------------------------------------------------------
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID.     PROBLEM32.
+000240 AUTHOR.         J H KELLERMAN.
+000250 INSTALLATION.   EULER BATCH SYSTEMS.
+000260 DATE-WRITTEN.   01/15/2009.
+000270 DATE-COMPILED.  08/09/2026.
+000280*
+000290*MODIFICATION HISTORY
+000300*DATE       INIT  DESCRIPTION
+000310*---------- ----  -----------------------------------------------
+000320*2026-08-09 JHK   EXTERNALIZED THE COUNTER SCAN CEILING VIA A
+000330*                 CONTROL CARD (CTLCARD) INSTEAD OF THE HARDCODED
+000340*                 LITERAL 9999, SO OPERATIONS CAN RERUN THE SCAN
+000350*                 OVER A DIFFERENT RANGE WITHOUT A RECOMPILE.
+000360*2026-08-09 JHK   ADDED A QSAM DETAIL REPORT (DTLRPT) CARRYING ONE
+000370*                 RECORD PER QUALIFYING IDENTITY FOR AUDIT.
+000380*2026-08-09 JHK   ADDED CHECKPOINT/RESTART SUPPORT (CKPTFILE) SO A
+000390*                 MID-RUN ABEND DOES NOT COST A FULL RE-SCAN.
+000400*2026-08-09 JHK   ADDED THE IDVSAM KSDS SO QUALIFYING IDENTITIES
+000410*                 CAN BE LOOKED UP BY PRODUCT AFTER THE RUN.
+000420*2026-08-09 JHK   ADDED CONTROL-CARD VALIDATION - A BAD SCAN LIMIT
+000430*                 OR CHECKPOINT INTERVAL NOW ABENDS WITH A CLEAR
+000440*                 MESSAGE INSTEAD OF QUIETLY TRUNCATING.
+000450*2026-08-09 JHK   GENERALIZED THE PANDIGITAL CHECK BEHIND A DIGIT-
+000460*                 MODE SWITCH (CC-DIGIT-MODE) SO THE SAME PROGRAM
+000470*                 CAN ALSO SCAN FOR 0-9 IDENTITIES.  Str0/Str1/
+000480*                 Str2 ARE NOW TRIMMED TO THEIR SIGNIFICANT DIGITS
+000490*                 SO THE TALLY REFLECTS THE REAL IDENTITY, NOT
+000500*                 ITS PIC 99999 ZERO-PADDING.
+000510*2026-08-09 JHK   ADDED A CONTROL-TOTAL REPORT (RECORDS READ,
+000520*                 HITS FOUND, ACCUM) AT STOP RUN, MATCHING THE
+000530*                 REST OF THE BATCH SUITES RECONCILIATION STYLE.
+000540*2026-08-09 JHK   ADDED CC-BASE SO A LARGE UPPER BOUND CAN BE
+000550*                 SPLIT ACROSS SEVERAL PARALLEL JOB STEPS, EACH
+000560*                 SCANNING ITS OWN SUB-RANGE AND DROPPING A
+000570*                 PARTIAL-RESULT RECORD (PARTFILE) FOR PROB32SUM
+000580*                 TO ROLL UP.
+000590*2026-08-09 JHK   ADDED A FLAT INTERCHANGE FILE (IFCFILE), SAME
+000600*                 LAYOUT AS IDVSAM, SO DOWNSTREAM JOBS CAN PICK UP
+000610*                 QUALIFYING IDENTITIES WITHOUT READING THE KSDS.
+000620*2026-08-09 JHK   ADDED A BREAKDOWN REPORT AT STOP RUN, BUCKETING
+000630*                 HITS BY THEIR MULTIPLICAND/MULTIPLIER DIGIT-
+000640*                 LENGTH PATTERN, WITH A COUNT AND SUBTOTAL PER
+000650*                 BUCKET.
+000660*2026-08-09 JHK   MOVED THE CHECKPOINT-FILE CLOSE IN 1100-LOAD-
+000670*                 CHECKPOINT OUT FROM UNDER THE FILE-STATUS IF -
+000680*                 A FRESH RUN'S OPTIONAL FILE WAS BEING LEFT
+000690*                 LOGICALLY OPEN, WHICH MADE 5200-WRITE-
+000692*                 CHECKPOINT'S OPEN OUTPUT FAIL SILENTLY AND
+000694*                 DISABLED CHECKPOINTING ON EVERY ORDINARY FIRST
+000696*                 RUN.
+000720*2026-08-09 JHK   ON A RESUMED RUN, SKIP RE-WRITING DTLRPT AND
+000730*                 IFCFILE FOR A HIT THAT IS ALREADY ON IDVSAM -
+000740*                 THOSE ROWS WERE ALREADY FLUSHED TO DISK IN THE
+000750*                 GAP BEFORE THE ABEND, SO REPROCESSING THAT GAP
+000760*                 WAS DOUBLE-APPENDING THEM.
+000765*2026-08-09 JHK   TRACKED DTLRPT/IFCFILE PERSISTENCE PER OUTPUT,
+000766*                 NOT OFF A SINGLE IDVSAM LOOKUP - THE THREE
+000767*                 WRITES ARE NOT ATOMIC, SO AN ABEND BETWEEN ANY
+000768*                 TWO OF THEM COULD EITHER DOUBLE-APPEND A ROW OR
+000769*                 PERMANENTLY DROP ONE ON RESTART.  IDREC NOW
+000770*                 CARRIES AN ID-DTL-WRITTEN/ID-IFC-WRITTEN FLAG
+000771*                 PAIR SO EACH OUTPUT IS REPLAYED INDEPENDENTLY.
+000772*2026-08-09 JHK   WIDENED BreakdownTable FROM 25 TO 36 ENTRIES,
+000773*                 THE TRUE COMBINATORIAL MAXIMUM OF DIGIT-LENGTH
+000774*                 PATTERNS MODE 0-9 CAN PRODUCE, AND ADDED A
+000775*                 BOUNDS CHECK IN 5170-RECORD-BREAKDOWN BEFORE
+000776*                 ADDING A NEW BUCKET - 25 COULD BE OVERRUN ONCE
+000777*                 CC-SCAN-LIMIT WAS ALLOWED PAST ITS ORIGINAL
+000778*                 HARDCODED 9999, CORRUPTING ADJACENT WORKING-
+000779*                 STORAGE INSTEAD OF FAILING CLEANLY.
+000780*2026-08-09 JHK   1200-OPEN-SCAN-FILES NOW ABENDS (RETURN-CODE 16)
+000781*                 IF IDVSAM FAILS TO OPEN INSTEAD OF JUST
+000782*                 DISPLAYING A WARNING AND CONTINUING - A BAD OPEN
+000783*                 WAS OTHERWISE SURFACING AS AN UNCONTROLLED I/O
+000784*                 ABEND ON THE FIRST QUALIFYING HIT RATHER THAN A
+000785*                 CLEAR, CONTROLLED FAILURE LIKE EVERY OTHER FATAL
+000786*                 CONDITION IN THIS PROGRAM.
+
+000790 ENVIRONMENT DIVISION.
+000792 INPUT-OUTPUT SECTION.
+000794 FILE-CONTROL.
+000800     SELECT CONTROL-CARD ASSIGN TO CTLCARD
+000810         ORGANIZATION IS SEQUENTIAL.
+000820     SELECT DETAIL-REPORT ASSIGN TO DTLRPT
+000830         ORGANIZATION IS SEQUENTIAL.
+000840     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS CkptFileStatus.
+000870     SELECT IDENTITY-FILE ASSIGN TO IDVSAM
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS ID-COUNTER
+000910         FILE STATUS IS IdFileStatus.
+000920     SELECT PARTIAL-FILE ASSIGN TO PARTFILE
+000930         ORGANIZATION IS SEQUENTIAL.
+000940     SELECT INTERFACE-FILE ASSIGN TO IFCFILE
+000950         ORGANIZATION IS SEQUENTIAL.
+
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  CONTROL-CARD
+000990     RECORDING MODE IS F
+001000     LABEL RECORDS ARE STANDARD.
+001010     COPY CTLCARD.
+001020 FD  DETAIL-REPORT
+001030     RECORDING MODE IS F
+001040     LABEL RECORDS ARE STANDARD.
+001050     COPY DTLREC.
+001060 FD  CHECKPOINT-FILE
+001070     RECORDING MODE IS F
+001080     LABEL RECORDS ARE STANDARD.
+001090     COPY CKPTREC.
+001100 FD  IDENTITY-FILE
+001110     LABEL RECORDS ARE STANDARD.
+001120     COPY IDREC.
+001130 FD  PARTIAL-FILE
+001140     RECORDING MODE IS F
+001150     LABEL RECORDS ARE STANDARD.
+001160     COPY PARTREC.
+001170 FD  INTERFACE-FILE
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD.
+001200     COPY IDREC REPLACING
+001210         ==IDENTITY-RECORD== BY ==INTERFACE-RECORD==
+001220         ==ID-COUNTER== BY ==IF-COUNTER==
+001230         ==ID-CANDIDATE0== BY ==IF-CANDIDATE0==
+001240         ==ID-CANDIDATE== BY ==IF-CANDIDATE==
+001245         ==ID-DTL-WRITTEN== BY ==IF-DTL-WRITTEN==
+001246         ==ID-IFC-WRITTEN== BY ==IF-IFC-WRITTEN==.
+
+001250 WORKING-STORAGE SECTION.
+001260*SCAN WORK AREAS
+001270 01  Accum PIC 99999.
+001280 01  Counter PIC 99999.
+001290 01  ScanLimit PIC 99999.
+001300 01  Upper PIC 99999.
+001310 01  Candidate PIC 99999.
+001320 01  Candidate0 PIC 99999.
+001330 01  Str0 PIC X(6).
+001340 01  Str1 PIC X(6).
+001350 01  Str2 PIC X(6).
+001360 01  StrC PIC X(20).
+001370 01  Temp PIC 99.
+001380 01  TempS PIC X(1).
+001390 01  TallyCt PIC 99.
+001400 01  Okay PIC 9.
+001410*SPLIT-RANGE WORK AREAS
+001420 01  ScanBase PIC 99999.
+001430*CHECKPOINT/RESTART WORK AREAS
+001440 01  StartCounter PIC 99999.
+001450 01  CkptEvery PIC 99999.
+001460 01  CkptSinceLast PIC 99999.
+001470 01  CkptFileStatus PIC X(2).
+001480 01  ResumingFlag PIC 9 VALUE 0.
+001490 01  IdFileStatus PIC X(2).
+001500 01  AlreadyPersisted PIC 9 VALUE 0.
+001502     88  HitAlreadyPersisted VALUE 1.
+001504 01  IdRecordChanged PIC 9 VALUE 0.
+001506     88  IdRecordNeedsRewrite VALUE 1.
+001520*PANDIGITAL-MODE WORK AREAS
+001530 01  DigitMode PIC X(1) VALUE '1'.
+001540     88  Mode1To9 VALUE '1'.
+001550     88  Mode0To9 VALUE '0'.
+001560 01  DigitStart PIC 9.
+001570 01  DigitEnd PIC 9.
+001580 01  DigitSetSize PIC 99.
+001590*DIGIT-TRIMMING WORK AREAS (SHARED SUBROUTINE-STYLE FIELDS)
+001600 01  TrimSource PIC 9(05).
+001610 01  TrimEdited PIC Z(4)9.
+001620 01  TrimResult PIC X(6).
+001630 01  TrimLen PIC 9.
+001640 01  CandLen PIC 9.
+001650 01  Cand0Len PIC 9.
+001660 01  ProdLen PIC 9.
+001670 01  TotalLen PIC 99.
+001680*CONTROL-TOTAL WORK AREAS
+001690 01  RecordsRead PIC 99999 VALUE 0.
+001700 01  HitsFound PIC 99999 VALUE 0.
+001710*BREAKDOWN-REPORT WORK AREAS - ONE ENTRY PER DISTINCT MULTIPLICAND
+001720*/ MULTIPLIER DIGIT-LENGTH PATTERN SEEN AMONG THE HITS.  36 IS
+001722*THE TRUE COMBINATORIAL MAXIMUM - C(9,2) DISTINCT (CandLen,
+001724*Cand0Len) PAIRS WITH CandLen+Cand0Len+ProdLen = DigitSetSize
+001726*(9 OR 10) AND EACH LENGTH AT LEAST 1 - SO MODE 0-9 CAN NEVER
+001728*OVERFLOW IT; 5170-RECORD-BREAKDOWN STILL GUARDS THE SUBSCRIPT
+001729*IN CASE THAT ASSUMPTION IS EVER WRONG.
+001730 01  BreakdownTable.
+001740     05  BreakdownEntry OCCURS 36 TIMES INDEXED BY BIdx.
+001750         10  BD-CAND-LEN PIC 9.
+001760         10  BD-CAND0-LEN PIC 9.
+001770         10  BD-COUNT PIC 9(05).
+001780         10  BD-SUBTOTAL PIC 9(05).
+001790 01  BreakdownCount PIC 99 VALUE 0.
+001800 01  BreakdownFoundFlag PIC 9.
+001810     88  BreakdownEntryFound VALUE 1.
+001820 01  CkptBdIdx PIC 99.
+
+001830 PROCEDURE DIVISION.
+001840*----------------------------------------------------------------
+001850*0000-MAINLINE - OVERALL JOB FLOW.
+001860*----------------------------------------------------------------
+001870 0000-MAINLINE.
+001880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001890     PERFORM 2000-VALIDATE-PARMS THRU 2000-EXIT.
+001900     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+001910     PERFORM 1200-OPEN-SCAN-FILES THRU 1200-EXIT.
+001920     PERFORM 5000-SCAN-RANGE THRU 5000-EXIT.
+001930     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001940     GO TO 9999-EXIT.
+
+001950*----------------------------------------------------------------
+001960*1000-INITIALIZE - READ THE CONTROL CARD AND OPEN THE REPORT.
+001970*----------------------------------------------------------------
+001980 1000-INITIALIZE.
+001990     COMPUTE Accum = 0.
+002000     OPEN INPUT CONTROL-CARD.
+002010     READ CONTROL-CARD
+002020         AT END
+002030             DISPLAY 'PROBLEM32 - MISSING CONTROL CARD ON CTLCARD'
+002040             MOVE 16 TO RETURN-CODE
+002050             CLOSE CONTROL-CARD
+002060             GO TO 9999-EXIT
+002070     END-READ.
+002080     CLOSE CONTROL-CARD.
+002090     MOVE 0 TO CkptSinceLast.
+002100 1000-EXIT.
+002110     EXIT.
+
+002120*----------------------------------------------------------------
+002130*2000-VALIDATE-PARMS - EDIT THE EXTERNALLY SUPPLIED CONTROL-CARD
+002140*BOUNDS BEFORE THEY DRIVE THE SCAN.  A BLANK, NON-NUMERIC,
+002150*ZERO/NEGATIVE, OR OVERSIZE VALUE ABENDS THE JOB WITH A CLEAR
+002160*MESSAGE INSTEAD OF LETTING IT TRUNCATE OR WRAP SILENTLY.
+002170*----------------------------------------------------------------
+002180 2000-VALIDATE-PARMS.
+002190     IF CC-SCAN-LIMIT IS NOT NUMERIC
+002200         DISPLAY 'PROBLEM32 - SCAN LIMIT ON CONTROL CARD '
+002210             'IS NOT NUMERIC'
+002220         MOVE 16 TO RETURN-CODE
+002230         GO TO 9999-EXIT
+002240     END-IF.
+002250     IF CC-SCAN-LIMIT NOT > 0
+002260         DISPLAY 'PROBLEM32 - SCAN LIMIT MUST BE GREATER '
+002270             'THAN ZERO'
+002280         MOVE 16 TO RETURN-CODE
+002290         GO TO 9999-EXIT
+002300     END-IF.
+002310     IF CC-SCAN-LIMIT > 99999
+002320         DISPLAY 'PROBLEM32 - SCAN LIMIT EXCEEDS THE MAXIMUM OF '
+002330             '99999'
+002340         MOVE 16 TO RETURN-CODE
+002350         GO TO 9999-EXIT
+002360     END-IF.
+002370     MOVE CC-SCAN-LIMIT TO ScanLimit.
+002380     IF CC-CKPT-EVERY IS NOT NUMERIC
+002390         DISPLAY 'PROBLEM32 - CHECKPOINT INTERVAL ON CARD '
+002400             'IS NOT NUMERIC'
+002410         MOVE 16 TO RETURN-CODE
+002420         GO TO 9999-EXIT
+002430     END-IF.
+002440     IF CC-CKPT-EVERY < 0
+002450         DISPLAY 'PROBLEM32 - CHECKPOINT INTERVAL MAY NOT BE '
+002460             'NEGATIVE'
+002470         MOVE 16 TO RETURN-CODE
+002480         GO TO 9999-EXIT
+002490     END-IF.
+002500     IF CC-CKPT-EVERY > 99999
+002510         DISPLAY 'PROBLEM32 - CHECKPOINT INTERVAL EXCEEDS THE '
+002520             'MAXIMUM OF 99999'
+002530         MOVE 16 TO RETURN-CODE
+002540         GO TO 9999-EXIT
+002550     END-IF.
+002560     MOVE CC-CKPT-EVERY TO CkptEvery.
+002570     IF CC-DIGIT-MODE = SPACE
+002580         MOVE '1' TO DigitMode
+002590     ELSE
+002600         IF CC-DIGIT-MODE = '1' OR CC-DIGIT-MODE = '0'
+002610             MOVE CC-DIGIT-MODE TO DigitMode
+002620         ELSE
+002630             DISPLAY 'PROBLEM32 - DIGIT MODE ON CARD MUST BE '
+002640                 '1, 0, OR BLANK'
+002650             MOVE 16 TO RETURN-CODE
+002660             GO TO 9999-EXIT
+002670         END-IF
+002680     END-IF.
+002690     IF Mode1To9
+002700         MOVE 1 TO DigitStart
+002710         MOVE 9 TO DigitEnd
+002720         MOVE 9 TO DigitSetSize
+002730     ELSE
+002740         MOVE 0 TO DigitStart
+002750         MOVE 9 TO DigitEnd
+002760         MOVE 10 TO DigitSetSize
+002770     END-IF.
+002780     IF CC-BASE = SPACE
+002790         MOVE 0 TO CC-BASE
+002800     END-IF.
+002810     IF CC-BASE IS NOT NUMERIC
+002820         DISPLAY 'PROBLEM32 - SCAN BASE ON CONTROL CARD '
+002830             'IS NOT NUMERIC'
+002840         MOVE 16 TO RETURN-CODE
+002850         GO TO 9999-EXIT
+002860     END-IF.
+002870     IF CC-BASE < 0
+002880         DISPLAY 'PROBLEM32 - SCAN BASE MAY NOT BE NEGATIVE'
+002890         MOVE 16 TO RETURN-CODE
+002900         GO TO 9999-EXIT
+002910     END-IF.
+002920     IF CC-BASE > 99999
+002930         DISPLAY 'PROBLEM32 - SCAN BASE EXCEEDS THE MAXIMUM OF '
+002940             '99999'
+002950         MOVE 16 TO RETURN-CODE
+002960         GO TO 9999-EXIT
+002970     END-IF.
+002980     IF CC-BASE = 0
+002990         MOVE 1 TO ScanBase
+003000     ELSE
+003010         MOVE CC-BASE TO ScanBase
+003020     END-IF.
+003030     IF ScanBase > ScanLimit
+003040         DISPLAY 'PROBLEM32 - SCAN BASE MAY NOT EXCEED THE '
+003050             'SCAN LIMIT'
+003060         MOVE 16 TO RETURN-CODE
+003070         GO TO 9999-EXIT
+003080     END-IF.
+003090     MOVE ScanBase TO StartCounter.
+003100 2000-EXIT.
+003110     EXIT.
+
+003120*----------------------------------------------------------------
+003130*1100-LOAD-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR, ABENDED
+003140*RUN EXISTS, RESUME THE SCAN JUST PAST ITS LAST COUNTER VALUE
+003150*INSTEAD OF RESCANNING THE RANGE FROM THE BEGINNING.
+003160*----------------------------------------------------------------
+003170 1100-LOAD-CHECKPOINT.
+003180     OPEN INPUT CHECKPOINT-FILE.
+003190     IF CkptFileStatus = '00'
+003200         READ CHECKPOINT-FILE
+003210             AT END
+003220                 MOVE '10' TO CkptFileStatus
+003230         END-READ
+003240         IF CkptFileStatus = '00'
+003250             COMPUTE StartCounter = CKPT-COUNTER + 1
+003260             MOVE CKPT-ACCUM TO Accum
+003270             MOVE CKPT-RECORDS-READ TO RecordsRead
+003280             MOVE CKPT-HITS-FOUND TO HitsFound
+003290             MOVE CKPT-BREAKDOWN-COUNT TO BreakdownCount
+003300             PERFORM VARYING CkptBdIdx FROM 1 BY 1
+003310                     UNTIL CkptBdIdx > BreakdownCount
+003320                 MOVE CKPT-BD-CAND-LEN(CkptBdIdx)
+003330                     TO BD-CAND-LEN(CkptBdIdx)
+003340                 MOVE CKPT-BD-CAND0-LEN(CkptBdIdx)
+003350                     TO BD-CAND0-LEN(CkptBdIdx)
+003360                 MOVE CKPT-BD-COUNT(CkptBdIdx)
+003370                     TO BD-COUNT(CkptBdIdx)
+003380                 MOVE CKPT-BD-SUBTOTAL(CkptBdIdx)
+003390                     TO BD-SUBTOTAL(CkptBdIdx)
+003400             END-PERFORM
+003410             MOVE 1 TO ResumingFlag
+003420             DISPLAY 'PROBLEM32 - RESUMING SCAN AT COUNTER '
+003430                 StartCounter
+003440         END-IF
+003450     END-IF.
+003460*    CLOSE RUNS REGARDLESS OF WHETHER THE CHECKPOINT FILE WAS
+003470*    PRESENT - A FRESH RUN'S OPEN INPUT ON A MISSING OPTIONAL FILE
+003480*    STILL LEAVES IT LOGICALLY OPEN UNTIL CLOSED, AND 5200-WRITE-
+003490*    CHECKPOINT'S LATER OPEN OUTPUT WOULD OTHERWISE FAIL SILENTLY.
+003500     CLOSE CHECKPOINT-FILE.
+003510 1100-EXIT.
+003520     EXIT.
+
+003530*----------------------------------------------------------------
+003540*1200-OPEN-SCAN-FILES - OPEN THE OUTPUT FILES FOR A FRESH RUN,
+003550*OR FOR APPEND WHEN RESUMING PAST A CHECKPOINT, SO A RESTART
+003560*DOES NOT DESTROY RESULTS ALREADY WRITTEN.
+003570*----------------------------------------------------------------
+003580 1200-OPEN-SCAN-FILES.
+003590     IF ResumingFlag = 1
+003600         OPEN EXTEND DETAIL-REPORT
+003610         OPEN I-O IDENTITY-FILE
+003620         OPEN EXTEND INTERFACE-FILE
+003630     ELSE
+003640         OPEN OUTPUT DETAIL-REPORT
+003650         OPEN OUTPUT IDENTITY-FILE
+003660         OPEN OUTPUT INTERFACE-FILE
+003670     END-IF.
+003680     IF IdFileStatus NOT = '00'
+003690         DISPLAY 'PROBLEM32 - IDVSAM OPEN FAILED, FILE STATUS '
+003700             IdFileStatus
+003702         MOVE 16 TO RETURN-CODE
+003704         GO TO 9999-EXIT
+003710     END-IF.
+003720     OPEN OUTPUT PARTIAL-FILE.
+003730 1200-EXIT.
+003740     EXIT.
+
+003750*----------------------------------------------------------------
+003760*3000-TRIM-NUMBER - EDIT TrimSource DOWN TO ITS SIGNIFICANT
+003770*DIGITS (NO LEADING ZERO-PADDING FROM ITS PIC 9(05) STORAGE) SO
+003780*THE PANDIGITAL TALLY SEES ONLY THE IDENTITYS REAL DIGITS.
+003790*----------------------------------------------------------------
+003800 3000-TRIM-NUMBER.
+003810     MOVE TrimSource TO TrimEdited.
+003820     MOVE FUNCTION TRIM(TrimEdited) TO TrimResult.
+003830     MOVE FUNCTION LENGTH(FUNCTION TRIM(TrimEdited)) TO TrimLen.
+003840 3000-EXIT.
+003850     EXIT.
+
+003860*----------------------------------------------------------------
+003870*5000-SCAN-RANGE - THE ORIGINAL PANDIGITAL-PRODUCT SCAN, NOW
+003880*DRIVEN OFF THE CONTROL-CARD LIMIT INSTEAD OF A HARDCODED 9999,
+003890*WRITING ONE DETAIL RECORD PER QUALIFYING IDENTITY, AND
+003900*CHECKPOINTING ITS PROGRESS EVERY CkptEvery COUNTER VALUES.
+003910*----------------------------------------------------------------
+003920 5000-SCAN-RANGE.
+003930     PERFORM VARYING Counter FROM StartCounter BY 1
+003940             UNTIL ScanLimit < Counter
+003950         ADD 1 TO RecordsRead
+003960         COMPUTE Upper = Counter / 2
+003970         PERFORM VARYING Candidate FROM 1 BY 1
+003980             UNTIL Candidate > Upper
+003990             IF FUNCTION Mod(Counter, Candidate) = 0
+004000                 MOVE Counter TO Candidate0
+004010                 DIVIDE Candidate INTO Candidate0
+004020                 MOVE Candidate TO TrimSource
+004030                 PERFORM 3000-TRIM-NUMBER THRU 3000-EXIT
+004040                 MOVE TrimResult TO Str0
+004050                 MOVE TrimLen TO CandLen
+004060                 MOVE Candidate0 TO TrimSource
+004070                 PERFORM 3000-TRIM-NUMBER THRU 3000-EXIT
+004080                 MOVE TrimResult TO Str1
+004090                 MOVE TrimLen TO Cand0Len
+004100                 MOVE Counter TO TrimSource
+004110                 PERFORM 3000-TRIM-NUMBER THRU 3000-EXIT
+004120                 MOVE TrimResult TO Str2
+004130                 MOVE TrimLen TO ProdLen
+004140                 COMPUTE TotalLen = CandLen + Cand0Len + ProdLen
+004150                 MOVE SPACES TO StrC
+004160                 STRING
+004170                     Str0 DELIMITED BY SPACE
+004180                     Str1 DELIMITED BY SPACE
+004190                     Str2 DELIMITED BY SPACE
+004200                     INTO StrC
+004210                 MOVE 1 TO Okay
+004220                 IF TotalLen NOT = DigitSetSize
+004230                     MOVE 0 TO Okay
+004240                 ELSE
+004250                     PERFORM VARYING Temp FROM DigitStart BY 1
+004260                             UNTIL Temp > DigitEnd
+004270                         MOVE Temp(2:1) TO TempS
+004280                         MOVE 0 TO TallyCt
+004290                         INSPECT StrC(1:TotalLen)
+004300                             TALLYING TallyCt FOR ALL TempS
+004310                         IF TallyCt NOT = 1
+004320                            MOVE 0 TO Okay
+004330                         END-IF
+004340                     END-PERFORM
+004350                 END-IF
+004360                 IF Okay = 1
+004370                     PERFORM 5180-CHECK-ALREADY-PERSISTED
+004380                         THRU 5180-EXIT
+004390                     ADD Counter TO Accum
+004400                     ADD 1 TO HitsFound
+004402                     MOVE 0 TO IdRecordChanged
+004404                     IF HitAlreadyPersisted
+004406                         IF ID-DTL-WRITTEN NOT = 'Y'
+004408                             PERFORM 5100-WRITE-DETAIL
+004409                                 THRU 5100-EXIT
+004411                             MOVE 'Y' TO ID-DTL-WRITTEN
+004412                             MOVE 1 TO IdRecordChanged
+004413                         END-IF
+004415                         IF ID-IFC-WRITTEN NOT = 'Y'
+004417                             PERFORM 5160-WRITE-INTERFACE
+004418                                 THRU 5160-EXIT
+004420                             MOVE 'Y' TO ID-IFC-WRITTEN
+004421                             MOVE 1 TO IdRecordChanged
+004422                         END-IF
+004424                         IF IdRecordNeedsRewrite
+004426                             PERFORM 5155-REWRITE-IDENTITY
+004427                                 THRU 5155-EXIT
+004428                         END-IF
+004430                     ELSE
+004432                        PERFORM 5100-WRITE-DETAIL THRU 5100-EXIT
+004434                        PERFORM 5150-WRITE-IDENTITY THRU 5150-EXIT
+004436                       PERFORM 5160-WRITE-INTERFACE THRU 5160-EXIT
+004438                     END-IF
+004460                     PERFORM 5170-RECORD-BREAKDOWN THRU 5170-EXIT
+004470                     EXIT PERFORM
+004480                 END-IF
+004490             END-IF
+004500         END-PERFORM
+004510         IF CkptEvery > 0
+004520             ADD 1 TO CkptSinceLast
+004530             IF CkptSinceLast >= CkptEvery
+004540                 PERFORM 5200-WRITE-CHECKPOINT THRU 5200-EXIT
+004550                 MOVE 0 TO CkptSinceLast
+004560             END-IF
+004570         END-IF
+004580     END-PERFORM.
+004590 5000-EXIT.
+004600     EXIT.
+
+004610*----------------------------------------------------------------
+004620*5100-WRITE-DETAIL - EMIT ONE AUDIT LINE FOR THE HIT JUST FOUND.
+004630*----------------------------------------------------------------
+004640 5100-WRITE-DETAIL.
+004650     MOVE Candidate TO DR-CANDIDATE.
+004660     MOVE Candidate0 TO DR-CANDIDATE0.
+004670     MOVE Counter TO DR-PRODUCT.
+004680     MOVE StrC TO DR-STRC.
+004690     WRITE DETAIL-REPORT-RECORD.
+004700 5100-EXIT.
+004710     EXIT.
+
+004720*----------------------------------------------------------------
+004730*5150-WRITE-IDENTITY - PERSIST A BRAND-NEW HIT TO THE IDVSAM KSDS,
+004740*KEYED BY PRODUCT, FOR LATER INQUIRY.  ONLY CALLED WHEN 5180 FOUND
+004750*NO EXISTING RECORD FOR THIS COUNTER, SO DTLRPT AND IFCFILE ARE
+004760*ABOUT TO BE (OR ALREADY HAVE BEEN) WRITTEN IN THE SAME PASS -
+004770*BOTH PERSISTENCE FLAGS ARE MARKED WRITTEN UP FRONT.  A DUPLICATE
+004772*KEY HERE WOULD MEAN A RACE WITH ANOTHER WRITER; NOTED, NOT
+004774*ABENDED.
+004776*----------------------------------------------------------------
+004780 5150-WRITE-IDENTITY.
+004790     MOVE Counter TO ID-COUNTER.
+004800     MOVE Candidate TO ID-CANDIDATE.
+004810     MOVE Candidate0 TO ID-CANDIDATE0.
+004812     MOVE 'Y' TO ID-DTL-WRITTEN.
+004814     MOVE 'Y' TO ID-IFC-WRITTEN.
+004820     WRITE IDENTITY-RECORD
+004830         INVALID KEY
+004840             DISPLAY 'PROBLEM32 - IDVSAM DUPLICATE KEY FOR '
+004850                 'COUNTER ' ID-COUNTER ' - ALREADY ON FILE'
+004860     END-WRITE.
+004870 5150-EXIT.
+004880     EXIT.
+
+004882*----------------------------------------------------------------
+004884*5155-REWRITE-IDENTITY - A HIT FROM THE CHECKPOINT GAP HAD ITS
+004886*IDVSAM RECORD ALREADY ON FILE, BUT ONE OR BOTH OF ITS DTLRPT/
+004888*IFCFILE PERSISTENCE FLAGS WERE NOT YET SET - PUT THE UPDATED
+004889*FLAGS BACK ON THE KSDS SO A FURTHER RESTART SEES THEM TOO.
+004890*----------------------------------------------------------------
+004892 5155-REWRITE-IDENTITY.
+004894     REWRITE IDENTITY-RECORD
+004896         INVALID KEY
+004898             DISPLAY 'PROBLEM32 - IDVSAM REWRITE FAILED FOR '
+004899                 'COUNTER ' ID-COUNTER
+004900     END-REWRITE.
+004902 5155-EXIT.
+004904     EXIT.
+
+004905*----------------------------------------------------------------
+004906*5160-WRITE-INTERFACE - CARRY THE SAME HIT FORWARD TO THE FLAT
+004910*INTERCHANGE FILE FOR DOWNSTREAM JOBS THAT DO NOT READ THE KSDS.
+004920*----------------------------------------------------------------
+004930 5160-WRITE-INTERFACE.
+004940     MOVE Counter TO IF-COUNTER.
+004950     MOVE Candidate TO IF-CANDIDATE.
+004960     MOVE Candidate0 TO IF-CANDIDATE0.
+004970     WRITE INTERFACE-RECORD.
+004980 5160-EXIT.
+004990     EXIT.
+
+005000*----------------------------------------------------------------
+005010*5180-CHECK-ALREADY-PERSISTED - ON A RESUMED RUN, A HIT FOUND IN
+005020*THE GAP BETWEEN THE LAST CHECKPOINT AND THE ABEND MAY ALREADY BE
+005030*ON IDVSAM - THE KSDS PICKS UP EVERY HIT AS IT IS FOUND, UNLIKE
+005040*THE CONTROL TOTALS, WHICH ONLY PERSIST AT A CHECKPOINT.  A
+005050*KEYED LOOKUP ON THE PRODUCT TELLS US WHETHER THIS HIT ALREADY
+005052*HAS AN IDVSAM RECORD AT ALL; IF IT DOES, THE RECORD'S OWN
+005054*ID-DTL-WRITTEN/ID-IFC-WRITTEN FLAGS (NOW LOADED INTO THE FD)
+005056*TELL THE CALLER WHICH OF THE OTHER TWO OUTPUTS, IF ANY, STILL
+005058*NEED TO BE WRITTEN - THE THREE WRITES ARE NOT ATOMIC, SO AN
+005060*ABEND CAN LEAVE ANY SUBSET OF THEM DONE.
+005080*----------------------------------------------------------------
+005090 5180-CHECK-ALREADY-PERSISTED.
+005100     MOVE 0 TO AlreadyPersisted.
+005110     IF ResumingFlag = 1
+005120         MOVE Counter TO ID-COUNTER
+005130         READ IDENTITY-FILE
+005140             INVALID KEY
+005150                 CONTINUE
+005160             NOT INVALID KEY
+005170                 MOVE 1 TO AlreadyPersisted
+005180         END-READ
+005190     END-IF.
+005200 5180-EXIT.
+005210     EXIT.
+
+005220*----------------------------------------------------------------
+005230*5170-RECORD-BREAKDOWN - BUCKET THIS HIT BY ITS MULTIPLICAND/
+005240*MULTIPLIER DIGIT-LENGTH PATTERN (CandLen/Cand0Len), STARTING A
+005250*NEW BUCKET THE FIRST TIME A PATTERN IS SEEN.  BreakdownTable IS
+005252*SIZED TO THE TRUE COMBINATORIAL MAXIMUM OF DISTINCT PATTERNS,
+005254*BUT THE SUBSCRIPT IS STILL GUARDED BEFORE IT IS USED RATHER
+005256*THAN TRUSTED, THE SAME AS ANY OTHER TABLE IN THIS PROGRAM.
+005260*----------------------------------------------------------------
+005270 5170-RECORD-BREAKDOWN.
+005280     MOVE 0 TO BreakdownFoundFlag.
+005290     IF BreakdownCount > 0
+005300         PERFORM VARYING BIdx FROM 1 BY 1
+005310                 UNTIL BIdx > BreakdownCount
+005320             IF BD-CAND-LEN(BIdx) = CandLen
+005330                     AND BD-CAND0-LEN(BIdx) = Cand0Len
+005340                 ADD 1 TO BD-COUNT(BIdx)
+005350                 ADD Counter TO BD-SUBTOTAL(BIdx)
+005360                 MOVE 1 TO BreakdownFoundFlag
+005370             END-IF
+005380         END-PERFORM
+005390     END-IF.
+005400     IF NOT BreakdownEntryFound
+005402         IF BreakdownCount >= 36
+005404             DISPLAY 'PROBLEM32 - BREAKDOWN TABLE FULL AT '
+005406                 'COUNTER ' Counter ' - PATTERN NOT RECORDED'
+005408         ELSE
+005410             ADD 1 TO BreakdownCount
+005420             SET BIdx TO BreakdownCount
+005430             MOVE CandLen TO BD-CAND-LEN(BIdx)
+005440             MOVE Cand0Len TO BD-CAND0-LEN(BIdx)
+005450             MOVE 1 TO BD-COUNT(BIdx)
+005460             MOVE Counter TO BD-SUBTOTAL(BIdx)
+005462         END-IF
+005470     END-IF.
+005480 5170-EXIT.
+005490     EXIT.
+
+005500*----------------------------------------------------------------
+005510*5200-WRITE-CHECKPOINT - SNAPSHOT THE CURRENT COUNTER AND ACCUM
+005520*SO A RESTART CAN PICK UP FROM HERE INSTEAD OF FROM THE TOP.
+005530*----------------------------------------------------------------
+005540 5200-WRITE-CHECKPOINT.
+005550     MOVE Counter TO CKPT-COUNTER.
+005560     MOVE Accum TO CKPT-ACCUM.
+005570     MOVE RecordsRead TO CKPT-RECORDS-READ.
+005580     MOVE HitsFound TO CKPT-HITS-FOUND.
+005590     MOVE BreakdownCount TO CKPT-BREAKDOWN-COUNT.
+005600     PERFORM VARYING CkptBdIdx FROM 1 BY 1
+005610             UNTIL CkptBdIdx > BreakdownCount
+005620         MOVE BD-CAND-LEN(CkptBdIdx)
+005630             TO CKPT-BD-CAND-LEN(CkptBdIdx)
+005640         MOVE BD-CAND0-LEN(CkptBdIdx)
+005650             TO CKPT-BD-CAND0-LEN(CkptBdIdx)
+005660         MOVE BD-COUNT(CkptBdIdx)
+005670             TO CKPT-BD-COUNT(CkptBdIdx)
+005680         MOVE BD-SUBTOTAL(CkptBdIdx)
+005690             TO CKPT-BD-SUBTOTAL(CkptBdIdx)
+005700     END-PERFORM.
+005710     OPEN OUTPUT CHECKPOINT-FILE.
+005720     WRITE CHECKPOINT-RECORD.
+005730     CLOSE CHECKPOINT-FILE.
+005740 5200-EXIT.
+005750     EXIT.
+
+005760*----------------------------------------------------------------
+005770*9000-TERMINATE - REPORT THE RESULT, CLOSE FILES, END THE RUN.
+005780*----------------------------------------------------------------
+005790 9000-TERMINATE.
+005800     DISPLAY 'PROBLEM32 CONTROL TOTALS'.
+005810     DISPLAY '--------------------------'.
+005820     DISPLAY 'RECORDS READ .... ' RecordsRead.
+005830     DISPLAY 'HITS FOUND ...... ' HitsFound.
+005840     DISPLAY 'ACCUM TOTAL ..... ' Accum.
+005850     MOVE ScanBase TO PART-BASE.
+005860     MOVE ScanLimit TO PART-LIMIT.
+005870     MOVE RecordsRead TO PART-RECORDS-READ.
+005880     MOVE HitsFound TO PART-HITS-FOUND.
+005890     MOVE Accum TO PART-ACCUM.
+005900     WRITE PARTIAL-RESULT-RECORD.
+005910     PERFORM 9100-PRINT-BREAKDOWN THRU 9100-EXIT.
+005920     CLOSE DETAIL-REPORT.
+005930     CLOSE IDENTITY-FILE.
+005940     CLOSE INTERFACE-FILE.
+005950     CLOSE PARTIAL-FILE.
+005960 9000-EXIT.
+005970     EXIT.
+
+005980*----------------------------------------------------------------
+005990*9100-PRINT-BREAKDOWN - LIST EACH DIGIT-LENGTH-PATTERN BUCKET
+006000*BUILT BY 5170-RECORD-BREAKDOWN, WITH ITS COUNT AND SUBTOTAL.
+006010*----------------------------------------------------------------
+006020 9100-PRINT-BREAKDOWN.
+006030     DISPLAY 'PROBLEM32 BREAKDOWN BY DIGIT-LENGTH PATTERN'.
+006040     DISPLAY '--------------------------------------------'.
+006050     IF BreakdownCount = 0
+006060         DISPLAY '    (NO QUALIFYING IDENTITIES FOUND)'
+006070     ELSE
+006080         PERFORM VARYING BIdx FROM 1 BY 1
+006090                 UNTIL BIdx > BreakdownCount
+006100             DISPLAY '    ' BD-CAND-LEN(BIdx) ' X '
+006110                 BD-CAND0-LEN(BIdx) ' DIGITS - COUNT '
+006120                 BD-COUNT(BIdx) ' SUBTOTAL ' BD-SUBTOTAL(BIdx)
+006130         END-PERFORM
+006140     END-IF.
+006150 9100-EXIT.
+006160     EXIT.
+
+006170 9999-EXIT.
+006180     STOP RUN.
