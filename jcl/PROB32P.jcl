@@ -0,0 +1,197 @@
+//PROB32P  JOB (ACCTNO),'EULER BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* PROB32P - SPLIT-RANGE PANDIGITAL PRODUCT SCAN.
+//*
+//* RUNS THREE PROBLEM32 STEPS, EACH SCANNING ITS OWN SUB-RANGE OF
+//* THE COUNTER VALUES (SEE CC-BASE/CC-SCAN-LIMIT ON THE CTLCARD
+//* SYSIN FOR EACH STEP), THEN ROLLS THE THREE PARTIAL RESULTS UP
+//* INTO ONE FINAL CONTROL-TOTAL REPORT WITH PROB32SUM.  THE THREE
+//* PROBLEM32 STEPS RUN ONE AFTER ANOTHER, AS ANY STEPS IN A SINGLE
+//* JOB DO - THIS JOB DOES NOT SHORTEN THE WALL-CLOCK WINDOW.  WHAT
+//* THE SPLIT BUYS IS RESTART GRANULARITY: AN ABEND IN ONE SUB-RANGE
+//* ONLY HAS TO RERUN THAT STEP'S DTLRPT/CKPTFILE/IDVSAM/IFCFILE, NOT
+//* THE WHOLE RANGE, AND EACH STEP'S OWN CHECKPOINT INTERVAL CAN BE
+//* TUNED TO ITS SUB-RANGE.  TO GET ACTUAL CONCURRENCY, SUBMIT THE
+//* STEP1/STEP2/STEP3 CARD IMAGES BELOW AS SEPARATE JOBS INSTEAD OF
+//* AS STEPS OF ONE JOB, AND RUN SUMSTEP AS A FOLLOW-ON JOB ONCE ALL
+//* THREE HAVE COMPLETED.
+//*
+//* DEFCLST DEFINES THE THREE IDVSAM KSDS CLUSTERS THE PROBLEM32
+//* STEPS OPEN WITH DISP=SHR - A COBOL OPEN OUTPUT CANNOT CREATE A
+//* VSAM CLUSTER THE WAY IT CAN A SEQUENTIAL DATA SET, SO THE CLUSTER
+//* MUST EXIST BEFORE STEP1 RUNS.  OMIT DEFCLST ON RERUNS ONCE THE
+//* CLUSTERS ARE ALREADY CATALOGED.
+//*
+//* THIS IS THE INITIAL-SUBMISSION DECK - DTLRPT/IFCFILE/CKPTFILE ARE
+//* DISP=(NEW,CATLG,CATLG) BECAUSE NONE OF THE TWELVE DATA SETS EXIST
+//* YET.  A RESTART AFTER AN ABEND IS A DIFFERENT SUBMISSION, NOT A
+//* RESUBMISSION OF THIS SAME DECK: THE ABENDED STEP'S DTLRPT/IFCFILE/
+//* CKPTFILE ARE ALREADY CATALOGED (THAT IS THE WHOLE POINT - THEY
+//* HOLD THE ROWS AND CHECKPOINT A RESTART RESUMES FROM), SO NEW WOULD
+//* FAIL AT ALLOCATION BEFORE PROBLEM32 EVER GOT CONTROL.  TO RESTART:
+//*   1. SUBMIT WITH THE JOB-STATEMENT RESTART= PARAMETER NAMING THE
+//*      ABENDED STEP (E.G. RESTART=STEP2), SO STEPS THAT ALREADY RAN
+//*      TO COMPLETION (AND, LIKE STEP1 HERE, ALREADY CATALOGED THEIR
+//*      OUTPUT) ARE NOT REPEATED.
+//*   2. ON THE RESTARTED STEP ONLY, CHANGE ITS DTLRPT/IFCFILE DD DISP
+//*      TO (MOD,CATLG,CATLG) SO THEY ALLOCATE AGAINST THE EXISTING
+//*      CATALOGED DATA SETS (MOD POSITIONS AT END-OF-FILE; PROBLEM32'S
+//*      OWN OPEN EXTEND - SEE 1200-OPEN-SCAN-FILES - IS WHAT ACTUALLY
+//*      RESUMES APPENDING FROM THERE).  CHANGE THAT STEP'S CKPTFILE DD
+//*      DISP TO (OLD,CATLG,CATLG) INSTEAD OF MOD - 5200-WRITE-
+//*      CHECKPOINT ALWAYS OPENS CHECKPOINT-FILE OUTPUT (NEVER EXTEND)
+//*      SINCE IT OVERWRITES THE SAME SINGLE SNAPSHOT RECORD EVERY TIME
+//*      IT RUNS, AND ON Z/OS AN OPEN OUTPUT AGAINST A MOD DD APPENDS
+//*      AT END-OF-FILE INSTEAD OF OVERWRITING - WITH MOD, EVERY
+//*      CHECKPOINT AFTER THE RESTART WOULD PILE UP BEHIND THE STALE
+//*      PRE-ABEND RECORD RATHER THAN REPLACING IT, AND THE NEXT RESTART
+//*      WOULD RESUME FROM WHICHEVER RECORD HAPPENED TO BE FIRST.  OLD
+//*      LEAVES OPEN OUTPUT'S NORMAL TRUNCATE-AND-OVERWRITE BEHAVIOR
+//*      INTACT WHILE STILL POINTING AT THE EXISTING CATALOGED DATA
+//*      SET.  LEAVE STEPS THAT HAVE NOT RUN YET ON NEW.
+//*   3. LEAVE PARTFILE ON (NEW,CATLG,DELETE) EVEN AT RESTART - IT IS
+//*      ONLY WRITTEN ONCE, AT THE END OF A SUCCESSFUL SCAN (SEE
+//*      9000-TERMINATE), SO AN ABEND NEVER LEAVES IT PARTIALLY
+//*      WRITTEN; ITS ABNORMAL DISPOSITION OF DELETE MEANS IT IS
+//*      ALREADY GONE BY THE TIME A RESTART IS SUBMITTED.
+//*   4. OMIT DEFCLST (SEE ABOVE) SINCE THE IDVSAM CLUSTERS ARE ALREADY
+//*      DEFINED AND STILL CATALOGED.
+//* THE SAME (NEW,CATLG,CATLG)/CATLG-ON-SUCCESS SHAPE ALSO MEANS THIS
+//* EXACT DECK CANNOT BE RESUBMITTED AS AN ORDINARY NEXT-CYCLE RUN
+//* ONCE IT HAS COMPLETED SUCCESSFULLY, SINCE ALL TWELVE DATA SETS ARE
+//* STILL CATALOGED UNDER THE SAME FIXED NAMES - THAT IS A DATA SET
+//* GENERATION-MANAGEMENT CONCERN (GDGS OR DATE-QUALIFIED DSNS) AND IS
+//* UNRELATED TO RESTART; IT IS CALLED OUT HERE ONLY SO IT IS NOT
+//* MISTAKEN FOR THE RESTART CASE ABOVE.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  ----------------------------------------------
+//* 2026-08-09 JHK   ORIGINAL.
+//* 2026-08-09 JHK   ADDED THE MISSING IFCFILE DD ON EACH STEP -
+//*                  PROBLEM32 HAS OPENED THE INTERFACE FILE
+//*                  UNCONDITIONALLY SINCE THE IFCFILE EXPORT WAS
+//*                  ADDED.
+//* 2026-08-09 JHK   ADDED DEFCLST TO DEFINE THE IDVSAM CLUSTERS -
+//*                  THEY WERE ASSUMED PREEXISTING (DISP=SHR) WITH NO
+//*                  STEP ANYWHERE TO ACTUALLY DEFINE THEM.
+//* 2026-08-09 JHK   FIXED THE STEP2/STEP3 CTLCARD IMAGES - CC-BASE
+//*                  WAS LANDING IN FILLER (COLS 20-80) INSTEAD OF
+//*                  COLS 14-19, SO BOTH STEPS WERE ACTUALLY SCANNING
+//*                  FROM 1 AND OVERLAPPING STEP1 AND EACH OTHER.
+//* 2026-08-09 JHK   CHANGED THE ABNORMAL-TERMINATION DISPOSITION ON
+//*                  DTLRPT/IFCFILE/CKPTFILE FROM DELETE TO CATLG -
+//*                  DELETE WAS DESTROYING THE CHECKPOINT (AND THE
+//*                  DETAIL/INTERCHANGE OUTPUT A RESTART APPENDS TO)
+//*                  ON EXACTLY THE ABEND A RESTART IS MEANT TO
+//*                  RECOVER FROM.
+//* 2026-08-09 JHK   CORRECTED THIS HEADER - THE THREE PROBLEM32
+//*                  STEPS RUN SEQUENTIALLY, LIKE ANY STEPS IN ONE
+//*                  JOB; THE SPLIT BUYS RESTART GRANULARITY, NOT A
+//*                  SHORTER WALL-CLOCK WINDOW.
+//* 2026-08-09 JHK   DOCUMENTED THE RESTART PROCEDURE ABOVE - AS
+//*                  DELIVERED, DTLRPT/IFCFILE/CKPTFILE ARE
+//*                  DISP=(NEW,CATLG,CATLG) ON ALL THREE STEPS, SO A
+//*                  RESTART SUBMISSION OF THIS SAME DECK WOULD FAIL
+//*                  AT ALLOCATION (DUPLICATE DATA SET NAME) BEFORE
+//*                  PROBLEM32'S OWN OPEN EXTEND/OPEN I-O RESTART
+//*                  LOGIC EVER GOT CONTROL.  A RESTART IS A SEPARATE
+//*                  SUBMISSION WITH RESTART= AND MOD IN PLACE OF NEW
+//*                  ON THE RESTARTED STEP'S DTLRPT/IFCFILE/CKPTFILE.
+//* 2026-08-09 JHK   SPLIT THE RESTART DISP GUIDANCE ABOVE SO CKPTFILE
+//*                  GETS OLD, NOT MOD, ON THE RESTARTED STEP -
+//*                  5200-WRITE-CHECKPOINT ALWAYS OPENS CHECKPOINT-FILE
+//*                  OUTPUT (THERE IS NO OPEN EXTEND FOR IT ANYWHERE IN
+//*                  PROBLEM32, UNLIKE DTLRPT/IFCFILE), AND OPEN OUTPUT
+//*                  AGAINST A MOD DD APPENDS INSTEAD OF OVERWRITING ON
+//*                  Z/OS, SO EVERY CHECKPOINT AFTER A MOD RESTART
+//*                  WOULD STACK UP BEHIND THE STALE PRE-ABEND RECORD
+//*                  AND 1100-LOAD-CHECKPOINT'S READ-FIRST-RECORD WOULD
+//*                  RESUME FROM THE WRONG ONE ON A SECOND ABEND.
+//* 2026-08-09 JHK   ADDED COND=(0,NE) TO STEP2/STEP3/SUMSTEP - A BAD
+//*                  CONTROL CARD FAILS 2000-VALIDATE-PARMS WITH
+//*                  RETURN-CODE 16, WHICH IS A NORMAL TERMINATION, NOT
+//*                  AN ABEND, SO WITHOUT A COND TEST THE JOB RAN THE
+//*                  REMAINING STEPS ANYWAY AND PROB32SUM HAPPILY
+//*                  SUMMED WHATEVER PARTIAL RECORDS IT FOUND, REPORTING
+//*                  A FALSE SUCCESS OVER A SHORT RANGE.
+//* 2026-08-09 JHK   GAVE STEP1'S SAMPLE CTLCARD A NONZERO CC-CKPT-EVERY
+//*                  (EVERY 500 COUNTERS) - ALL THREE STEPS SHIPPED
+//*                  WITH CHECKPOINTING DISABLED, SO THE SAMPLE DECK
+//*                  NEVER ACTUALLY EXERCISED THE FEATURE THIS HEADER
+//*                  ADVERTISES.
+//*--------------------------------------------------------------
+//DEFCLST  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(EULER.P32.IDVSAM.STEP1)              -
+         INDEXED                                            -
+         KEYS(5 0)                                           -
+         RECORDSIZE(80 80)                                    -
+         TRACKS(1 1)                                            -
+         FREESPACE(10 10))
+  DEFINE CLUSTER (NAME(EULER.P32.IDVSAM.STEP2)              -
+         INDEXED                                            -
+         KEYS(5 0)                                           -
+         RECORDSIZE(80 80)                                    -
+         TRACKS(1 1)                                            -
+         FREESPACE(10 10))
+  DEFINE CLUSTER (NAME(EULER.P32.IDVSAM.STEP3)              -
+         INDEXED                                            -
+         KEYS(5 0)                                           -
+         RECORDSIZE(80 80)                                    -
+         TRACKS(1 1)                                            -
+         FREESPACE(10 10))
+/*
+//*
+//STEP1    EXEC PGM=PROBLEM32
+//STEPLIB  DD DSN=EULER.BATCH.LOADLIB,DISP=SHR
+//DTLRPT   DD DSN=EULER.P32.DTLRPT.STEP1,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//IDVSAM   DD DSN=EULER.P32.IDVSAM.STEP1,DISP=SHR
+//IFCFILE  DD DSN=EULER.P32.IFCFILE.STEP1,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTFILE DD DSN=EULER.P32.CKPTFILE.STEP1,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//PARTFILE DD DSN=EULER.P32.PARTFILE.STEP1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLCARD  DD  *
+0033330005001000001
+/*
+//*
+//STEP2    EXEC PGM=PROBLEM32,COND=(0,NE)
+//STEPLIB  DD DSN=EULER.BATCH.LOADLIB,DISP=SHR
+//DTLRPT   DD DSN=EULER.P32.DTLRPT.STEP2,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//IDVSAM   DD DSN=EULER.P32.IDVSAM.STEP2,DISP=SHR
+//IFCFILE  DD DSN=EULER.P32.IFCFILE.STEP2,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTFILE DD DSN=EULER.P32.CKPTFILE.STEP2,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//PARTFILE DD DSN=EULER.P32.PARTFILE.STEP2,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLCARD  DD  *
+0066660000001003334
+/*
+//*
+//STEP3    EXEC PGM=PROBLEM32,COND=(0,NE)
+//STEPLIB  DD DSN=EULER.BATCH.LOADLIB,DISP=SHR
+//DTLRPT   DD DSN=EULER.P32.DTLRPT.STEP3,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//IDVSAM   DD DSN=EULER.P32.IDVSAM.STEP3,DISP=SHR
+//IFCFILE  DD DSN=EULER.P32.IFCFILE.STEP3,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTFILE DD DSN=EULER.P32.CKPTFILE.STEP3,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//PARTFILE DD DSN=EULER.P32.PARTFILE.STEP3,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLCARD  DD  *
+0099990000001006667
+/*
+//*
+//SUMSTEP  EXEC PGM=PROB32SUM,COND=(0,NE)
+//STEPLIB  DD DSN=EULER.BATCH.LOADLIB,DISP=SHR
+//PARTFILE DD DSN=EULER.P32.PARTFILE.STEP1,DISP=SHR
+//         DD DSN=EULER.P32.PARTFILE.STEP2,DISP=SHR
+//         DD DSN=EULER.P32.PARTFILE.STEP3,DISP=SHR
