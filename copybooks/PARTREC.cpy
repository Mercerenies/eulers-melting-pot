@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      * PARTREC.CPY
+      *
+      * PARTIAL-RESULT RECORD WRITTEN BY PROBLEM32 AT THE END OF A
+      * SPLIT-RANGE STEP (SEE CC-BASE/CC-SCAN-LIMIT IN CTLCARD.CPY),
+      * AND READ BACK BY PROB32SUM TO ROLL THE SUB-RANGE STEPS UP INTO
+      * ONE FINAL CONTROL-TOTAL REPORT.  ONE RECORD PER STEP.
+      *
+      * COL   FIELD              CONTENTS
+      * ----- ------------------ ---------------------------------
+      * 01-05 PART-BASE          LOWER BOUND OF THE SUB-RANGE SCANNED
+      * 06-10 PART-LIMIT         UPPER BOUND OF THE SUB-RANGE SCANNED
+      * 11-15 PART-RECORDS-READ  COUNTER VALUES EXAMINED IN THIS STEP
+      * 16-20 PART-HITS-FOUND    QUALIFYING IDENTITIES FOUND IN STEP
+      * 21-25 PART-ACCUM         SUM OF QUALIFYING PRODUCTS IN STEP
+      * 26-80 FILLER             RESERVED
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 2026-08-09 JHK   ORIGINAL, FOR THE SPLIT-RANGE PARALLEL JOB.
+      *----------------------------------------------------------------
+       01  PARTIAL-RESULT-RECORD.
+           05  PART-BASE             PIC 9(05).
+           05  PART-LIMIT            PIC 9(05).
+           05  PART-RECORDS-READ     PIC 9(05).
+           05  PART-HITS-FOUND       PIC 9(05).
+           05  PART-ACCUM            PIC 9(05).
+           05  FILLER                PIC X(55).
