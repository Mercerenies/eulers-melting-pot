@@ -0,0 +1,53 @@
+      *----------------------------------------------------------------
+      * CKPTREC.CPY
+      *
+      * CHECKPOINT RECORD FOR THE PANDIGITAL-IDENTITY SCAN.  HOLDS THE
+      * LAST COUNTER VALUE FULLY EXAMINED AND THE RUNNING ACCUM TOTAL
+      * AS OF THAT POINT, SO A RESTARTED RUN CAN PICK UP AT
+      * CKPT-COUNTER + 1 INSTEAD OF RESCANNING FROM THE BEGINNING.
+      *
+      * COL    FIELD                  CONTENTS
+      * ------ ---------------------- ---------------------------
+      * 001-005 CKPT-COUNTER           LAST COUNTER VALUE EXAMINED
+      * 006-010 CKPT-ACCUM             RUNNING ACCUM AS OF THAT COUNTER
+      * 011-015 CKPT-RECORDS-READ      RUNNING RECORDS-READ TOTAL
+      * 016-020 CKPT-HITS-FOUND        RUNNING HITS-FOUND TOTAL
+      * 021-022 CKPT-BREAKDOWN-COUNT   NUMBER OF BREAKDOWN BUCKETS
+      *                                IN USE BELOW
+      * 023-454 CKPT-BREAKDOWN-ENTRY   36 OCCURRENCES (12 BYTES EACH) -
+      *         CKPT-BD-CAND-LEN       THE TRUE COMBINATORIAL MAXIMUM
+      *         CKPT-BD-CAND0-LEN      OF DIGIT-LENGTH-PATTERN BUCKETS,
+      *         CKPT-BD-COUNT          SAME LAYOUT AND ORDER AS
+      *         CKPT-BD-SUBTOTAL       BreakdownEntry IN PROBLEM32
+      *                                WORKING-STORAGE
+      * 455-462 FILLER                 RESERVED
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 2026-08-09 JHK   ORIGINAL.
+      * 2026-08-09 JHK   ADDED CKPT-RECORDS-READ AND CKPT-HITS-FOUND
+      *                  SO RESTARTED RUNS CARRY THE CONTROL TOTALS
+      *                  FORWARD TOO.
+      * 2026-08-09 JHK   ADDED CKPT-BREAKDOWN-COUNT AND CKPT-BREAKDOWN-
+      *                  ENTRY SO A RESTARTED RUN'S DIGIT-LENGTH-
+      *                  PATTERN BREAKDOWN RECONCILES WITH ITS
+      *                  CONTROL-TOTAL REPORT INSTEAD OF ONLY SHOWING
+      *                  HITS FOUND AFTER THE RESTART.
+      * 2026-08-09 JHK   WIDENED CKPT-BREAKDOWN-ENTRY FROM 25 TO 36
+      *                  OCCURRENCES TO MATCH BreakdownTable - 25 WAS
+      *                  SMALLER THAN THE NUMBER OF DISTINCT DIGIT-
+      *                  LENGTH PATTERNS MODE 0-9 CAN PRODUCE.
+      *----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNTER          PIC 9(05).
+           05  CKPT-ACCUM            PIC 9(05).
+           05  CKPT-RECORDS-READ     PIC 9(05).
+           05  CKPT-HITS-FOUND       PIC 9(05).
+           05  CKPT-BREAKDOWN-COUNT  PIC 99.
+           05  CKPT-BREAKDOWN-ENTRY OCCURS 36 TIMES.
+               10  CKPT-BD-CAND-LEN     PIC 9.
+               10  CKPT-BD-CAND0-LEN    PIC 9.
+               10  CKPT-BD-COUNT        PIC 9(05).
+               10  CKPT-BD-SUBTOTAL     PIC 9(05).
+           05  FILLER                PIC X(08).
