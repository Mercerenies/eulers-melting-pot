@@ -0,0 +1,45 @@
+      *----------------------------------------------------------------
+      * IDREC.CPY
+      *
+      * QUALIFYING-IDENTITY RECORD LAYOUT.  KEYED BY ID-COUNTER (THE
+      * PANDIGITAL PRODUCT) ON THE IDVSAM KSDS SO A SEPARATE INQUIRY
+      * PROGRAM CAN LOOK UP WHICH IDENTITIES PRODUCED A GIVEN PRODUCT
+      * WITHOUT RERUNNING THE SCAN.  THIS SAME LAYOUT IS ALSO USED,
+      * UNCHANGED, FOR THE FLAT INTERCHANGE FILE (IFCFILE) THAT CARRIES
+      * THE RESULTS TO DOWNSTREAM JOBS AND TRANSACTIONS.
+      *
+      * COL   FIELD              CONTENTS
+      * ----- ------------------ ---------------------------------
+      * 01-05 ID-COUNTER          PRODUCT (COUNTER) - THE KSDS KEY
+      * 06-10 ID-CANDIDATE        MULTIPLICAND
+      * 11-15 ID-CANDIDATE0       MULTIPLIER
+      * 16    ID-DTL-WRITTEN      'Y' ONCE THE MATCHING DTLRPT ROW HAS
+      *                           BEEN WRITTEN, ELSE 'N' - LETS A
+      *                           RESTART REPLAY DTLRPT INDEPENDENTLY
+      *                           OF THE OTHER TWO OUTPUTS.
+      * 17    ID-IFC-WRITTEN      SAME, FOR THE MATCHING IFCFILE ROW.
+      * 18-80 FILLER              RESERVED
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 2026-08-09 JHK   ORIGINAL.
+      * 2026-08-09 JHK   NOW ALSO COPIED INTO IFCFILE VIA REPLACING
+      *                  (SEE PROBLEM32'S FD INTERFACE-FILE) SINCE A
+      *                  SECOND FD CANNOT REUSE THE SAME RECORD AND
+      *                  FIELD NAMES.
+      * 2026-08-09 JHK   ADDED ID-DTL-WRITTEN AND ID-IFC-WRITTEN.  THE
+      *                  DTLRPT/IDVSAM/IFCFILE WRITES FOR ONE HIT ARE
+      *                  THREE SEPARATE, NON-ATOMIC WRITES; ON RESTART
+      *                  THESE FLAGS LET PROBLEM32 TELL WHICH OF THE
+      *                  OTHER TWO OUTPUTS A PARTIALLY-PERSISTED HIT
+      *                  STILL NEEDS, INSTEAD OF EITHER DUPLICATING OR
+      *                  PERMANENTLY SKIPPING ONE OF THEM.
+      *----------------------------------------------------------------
+       01  IDENTITY-RECORD.
+           05  ID-COUNTER            PIC 9(05).
+           05  ID-CANDIDATE          PIC 9(05).
+           05  ID-CANDIDATE0         PIC 9(05).
+           05  ID-DTL-WRITTEN        PIC X(01).
+           05  ID-IFC-WRITTEN        PIC X(01).
+           05  FILLER                PIC X(63).
