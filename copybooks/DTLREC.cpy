@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------
+      * DTLREC.CPY
+      *
+      * DETAIL REPORT RECORD FOR THE PANDIGITAL-IDENTITY SCAN.
+      * ONE RECORD IS WRITTEN FOR EVERY QUALIFYING IDENTITY, GIVING
+      * THE AUDITOR THE FULL Str0 x Str1 = Str2 BREAKDOWN BEHIND THE
+      * FINAL ACCUMULATED TOTAL.
+      *
+      * COL   FIELD              CONTENTS
+      * ----- ------------------ ---------------------------------
+      * 01-05 DR-CANDIDATE       MULTIPLICAND
+      * 07-11 DR-CANDIDATE0      MULTIPLIER
+      * 13-17 DR-PRODUCT         PRODUCT (COUNTER)
+      * 19-38 DR-STRC            CONCATENATED PANDIGITAL STRING
+      * 39-80 FILLER             RESERVED
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 2026-08-09 JHK   ORIGINAL.
+      *----------------------------------------------------------------
+       01  DETAIL-REPORT-RECORD.
+           05  DR-CANDIDATE          PIC 9(05).
+           05  FILLER                PIC X(01).
+           05  DR-CANDIDATE0         PIC 9(05).
+           05  FILLER                PIC X(01).
+           05  DR-PRODUCT            PIC 9(05).
+           05  FILLER                PIC X(01).
+           05  DR-STRC               PIC X(20).
+           05  FILLER                PIC X(42).
