@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------
+      * CTLCARD.CPY
+      *
+      * CONTROL CARD LAYOUT FOR THE PANDIGITAL-IDENTITY SCAN JOBS
+      * (PROBLEM32 AND FRIENDS).  ONE 80-BYTE CARD IMAGE READ FROM
+      * SYSIN (DDNAME CTLCARD) AT JOB START.
+      *
+      * COL   FIELD              CONTENTS
+      * ----- ------------------ ---------------------------------
+      * 01-06 CC-SCAN-LIMIT      SCAN CEILING (COUNTER UPPER BOUND)
+      * 07-12 CC-CKPT-EVERY      CHECKPOINT INTERVAL, IN COUNTER
+      *                          VALUES EXAMINED (0 DISABLES
+      *                          CHECKPOINTING)
+      * 13    CC-DIGIT-MODE      '1' = DIGITS 1-9 PANDIGITAL (DEFAULT
+      *                          WHEN BLANK)
+      *                          '0' = DIGITS 0-9 PANDIGITAL
+      * 14-19 CC-BASE            SCAN FLOOR (COUNTER LOWER BOUND).
+      *                          ZERO OR BLANK DEFAULTS TO 1.  USED TO
+      *                          HAND EACH STEP OF A SPLIT-RANGE JOB
+      *                          ITS OWN SUB-RANGE (SEE CC-SCAN-LIMIT).
+      * 20-80 FILLER             RESERVED FOR FUTURE PARAMETERS
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 2026-08-09 JHK   ORIGINAL - CC-SCAN-LIMIT ONLY.
+      * 2026-08-09 JHK   ADDED CC-CKPT-EVERY FOR CHECKPOINT/RESTART.
+      * 2026-08-09 JHK   ADDED CC-DIGIT-MODE FOR THE GENERALIZED SCAN.
+      * 2026-08-09 JHK   ADDED CC-BASE SO THE COUNTER RANGE CAN BE
+      *                  SPLIT ACROSS PARALLEL JOB STEPS.
+      *----------------------------------------------------------------
+       01  CONTROL-CARD-RECORD.
+           05  CC-SCAN-LIMIT         PIC S9(06).
+           05  CC-CKPT-EVERY         PIC S9(06).
+           05  CC-DIGIT-MODE         PIC X(01).
+           05  CC-BASE               PIC S9(06).
+           05  FILLER                PIC X(61).
